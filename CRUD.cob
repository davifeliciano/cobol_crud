@@ -7,11 +7,32 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTS-FILE-STATUS
-               RECORD KEY IS CLIENTS-KEY.
+               RECORD KEY IS CLIENTS-KEY
+               ALTERNATE RECORD KEY IS CLIENTS-NAME
+                   WITH DUPLICATES.
 
            SELECT CLIENTS-EXPORT ASSIGN TO "CLIENTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLIENTS-EXPORT-STATUS.
+
+           SELECT CLIENTS-EXPORT-RANGE ASSIGN TO "CLIENTS-RANGE.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-EXPORT-RANGE-STATUS.
+
+           SELECT CLIENTS-AUDIT ASSIGN TO "CLIENTS-AUDIT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLIENTS-CSV ASSIGN TO "CLIENTS.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CLIENTS-CHECKPOINT ASSIGN TO "EXPORT.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKP-STATUS.
+
+           SELECT CLIENTS-PRINT ASSIGN TO "CLIENTS.prt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PRT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTS.
@@ -20,19 +41,124 @@
                10 CLIENTS-KEY-NUMBER   PIC 9(8).
            05 CLIENTS-NAME             PIC X(16).
            05 CLIENTS-EMAIL            PIC X(64).
+           05 CLIENTS-STATUS           PIC X(1).
+               88 CLIENTS-ACTIVE       VALUE "A".
+               88 CLIENTS-INACTIVE     VALUE "I".
 
        FD CLIENTS-EXPORT.
        01 EXPORT-REG.
-           05 EXPORT-DATA PIC X(88).
+           05 EXPORT-KEY-NUMBER PIC 9(8).
+           05 EXPORT-NAME       PIC X(16).
+           05 EXPORT-EMAIL      PIC X(64).
+
+       FD CLIENTS-EXPORT-RANGE.
+       01 EXPORT-RANGE-REG.
+           05 RANGE-KEY-NUMBER PIC 9(8).
+           05 RANGE-NAME       PIC X(16).
+           05 RANGE-EMAIL      PIC X(64).
+
+       FD CLIENTS-AUDIT.
+       01 AUDIT-REG.
+           05 AUDIT-KEY-NUMBER    PIC 9(8).
+           05 AUDIT-OPERATION     PIC X(6).
+           05 AUDIT-BEFORE-NAME   PIC X(16).
+           05 AUDIT-BEFORE-EMAIL  PIC X(64).
+           05 AUDIT-BEFORE-STATUS PIC X(1).
+           05 AUDIT-AFTER-NAME    PIC X(16).
+           05 AUDIT-AFTER-EMAIL   PIC X(64).
+           05 AUDIT-AFTER-STATUS  PIC X(1).
+           05 AUDIT-TIMESTAMP.
+               10 AUDIT-TS-DATE   PIC 9(8).
+               10 AUDIT-TS-TIME   PIC 9(8).
+
+       FD CLIENTS-CSV.
+       01 CSV-REG.
+           05 CSV-LINE PIC X(200).
+
+       FD CLIENTS-CHECKPOINT.
+       01 CKP-REG.
+           05 CKP-KEY-NUMBER PIC 9(8).
+
+       FD CLIENTS-PRINT.
+       01 PRT-REG.
+           05 PRT-LINE PIC X(132).
 
        WORKING-STORAGE SECTION.
        77 CLIENTS-FILE-STATUS  PIC 99.
+       77 CLIENTS-EXPORT-STATUS PIC 99.
+       77 WRK-EXPORT-RANGE-STATUS PIC 99.
+       77 WRK-IMPORT-LOADED    PIC 9(6) VALUE ZEROES.
+       77 WRK-IMPORT-SKIPPED   PIC 9(6) VALUE ZEROES.
        77 WRK-TITLE            PIC X(16) VALUE "BASIC COBOL CRUD".
        77 WRK-CURRENT-SCR      PIC X(8) VALUE SPACES.
-       77 WRK-MSG              PIC X(32) VALUE SPACES.
+       77 WRK-MSG              PIC X(40) VALUE SPACES.
        77 WRK-OPTION           PIC X(1).
        77 WRK-CURSOR           PIC X(1).
        77 WRK-RECORDS-COUNT    PIC 9(6) VALUE ZEROES.
+       77 WRK-LIST-LINE        PIC 9(2) VALUE ZEROES.
+       77 WRK-LIST-ROWS        PIC 9(2) VALUE ZEROES.
+       77 WRK-LIST-QUIT        PIC X(1) VALUE "N".
+       77 WRK-STATUS-TEXT      PIC X(8) VALUE SPACES.
+       77 WRK-OLD-NAME         PIC X(16) VALUE SPACES.
+       77 WRK-OLD-EMAIL        PIC X(64) VALUE SPACES.
+       77 WRK-OLD-STATUS       PIC X(1) VALUE SPACES.
+       77 WRK-SAVE-KEY         PIC 9(8) VALUE ZEROES.
+       77 WRK-SAVE-NAME        PIC X(16) VALUE SPACES.
+       77 WRK-SAVE-EMAIL       PIC X(64) VALUE SPACES.
+       77 WRK-DUP-EMAIL        PIC X(64) VALUE SPACES.
+       77 WRK-DUP-KEY          PIC 9(8) VALUE ZEROES.
+       77 WRK-DUP-FOUND        PIC X(1) VALUE "N".
+       77 WRK-CSV-PTR          PIC 9(4) VALUE 1.
+       77 WRK-RPT-TOTAL-COUNT   PIC 9(6) VALUE ZEROES.
+       77 WRK-RPT-NOEMAIL-COUNT PIC 9(6) VALUE ZEROES.
+       77 WRK-RPT-NONAME-COUNT  PIC 9(6) VALUE ZEROES.
+       77 WRK-EXPORT-START-KEY  PIC 9(8) VALUE ZEROES.
+       77 WRK-EXPORT-END-KEY    PIC 9(8) VALUE ZEROES.
+       77 WRK-EMAIL-LOCAL       PIC X(64).
+       77 WRK-EMAIL-DOMAIN      PIC X(64).
+       77 WRK-EMAIL-VALID       PIC X(1) VALUE "Y".
+       77 WRK-EMAIL-DOT-COUNT   PIC 9(2) VALUE ZEROES.
+       77 WRK-QUOTE            PIC X(1) VALUE '"'.
+       77 WRK-CSV-SRC           PIC X(64) VALUE SPACES.
+       77 WRK-CSV-SRC-LEN       PIC 9(2) VALUE ZEROES.
+       77 WRK-CSV-DST           PIC X(128) VALUE SPACES.
+       77 WRK-CSV-DST-LEN       PIC 9(4) VALUE ZEROES.
+       77 WRK-CSV-IDX           PIC 9(4) VALUE ZEROES.
+       77 WRK-CSV-NAME-ESC      PIC X(32) VALUE SPACES.
+       77 WRK-CSV-NAME-LEN      PIC 9(4) VALUE ZEROES.
+       77 WRK-CSV-EMAIL-ESC     PIC X(128) VALUE SPACES.
+       77 WRK-CSV-EMAIL-LEN     PIC 9(4) VALUE ZEROES.
+       77 WRK-CKP-STATUS        PIC 99.
+       77 WRK-CKP-KEY           PIC 9(8) VALUE ZEROES.
+       77 WRK-CKP-EXISTS        PIC X(1) VALUE "N".
+       77 WRK-EXPORT-RESUMING   PIC X(1) VALUE "N".
+       77 WRK-EXPORT-FULL-RUN   PIC X(1) VALUE "N".
+       77 WRK-CKP-DIVQUOT       PIC 9(6) VALUE ZEROES.
+       77 WRK-CKP-REMAINDER     PIC 9(2) VALUE ZEROES.
+       77 WRK-MSG-BASE          PIC X(16) VALUE SPACES.
+       77 WRK-MSG-BASE-LEN      PIC 9(2) VALUE ZEROES.
+       77 WRK-FS-TEXT           PIC X(14) VALUE SPACES.
+       77 WRK-FS-IDX            PIC 9(1) VALUE 1.
+       77 WRK-FS-FOUND          PIC X(1) VALUE "N".
+       77 WRK-PRT-STATUS        PIC 99.
+       77 WRK-PRT-PTR           PIC 9(4) VALUE 1.
+       77 WRK-PRT-PAGE-NUM      PIC 9(4) VALUE ZEROES.
+       77 WRK-PRT-LINE-COUNT    PIC 9(4) VALUE ZEROES.
+       77 WRK-PRT-TOTAL-COUNT   PIC 9(6) VALUE ZEROES.
+       77 WRK-FIND-NAME         PIC X(16) VALUE SPACES.
+       77 WRK-FIND-QUIT         PIC X(1) VALUE "N".
+       77 WRK-FIND-COUNT        PIC 9(4) VALUE ZEROES.
+
+       01 FS-TABLE-DATA.
+           05 FILLER PIC X(16) VALUE "22DUPLICATE-KEY".
+           05 FILLER PIC X(16) VALUE "23NOT-FOUND".
+           05 FILLER PIC X(16) VALUE "92FILE-NOT-OPEN".
+           05 FILLER PIC X(16) VALUE "99CONFLICT".
+
+       01 FS-TABLE REDEFINES FS-TABLE-DATA.
+           05 FS-ENTRY OCCURS 4 TIMES.
+               10 FS-CODE PIC 99.
+               10 FS-TEXT PIC X(14).
 
        SCREEN SECTION.
            01 SCR.
@@ -58,6 +184,28 @@
                    "PRESS Y TO CONFIRM DELETE --->".
                05 COLUMN PLUS 02 USING WRK-CURSOR AUTO-SKIP.
 
+           01 EXPORT-RANGE-SCR.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 23 COLUMN 01 VALUE
+                   "START KEY (0 = FROM FIRST):".
+               05 COLUMN PLUS 02 PIC 9(8)
+                   USING WRK-EXPORT-START-KEY
+                   BLANK WHEN ZEROES AUTO-SKIP.
+               05 LINE 24 COLUMN 01 VALUE
+                   "END KEY (0 = TO LAST):".
+               05 COLUMN PLUS 02 PIC 9(8)
+                   USING WRK-EXPORT-END-KEY
+                   BLANK WHEN ZEROES AUTO-SKIP.
+
+           01 RESUME-PROMPT.
+               05 LINE 22 COLUMN 01 ERASE EOL.
+               05 LINE 22 COLUMN 01 VALUE
+                   "CHECKPOINT FOUND AT KEY:".
+               05 COLUMN PLUS 02 PIC 9(8) FROM WRK-CKP-KEY.
+               05 LINE 23 COLUMN 01 VALUE
+                   "RESUME FROM CHECKPOINT? (Y/N):".
+               05 COLUMN PLUS 02 USING WRK-CURSOR AUTO-SKIP.
+
            01 EXPORT-LOADER.
                05 LINE 24 COLUMN 01 ERASE EOL.
                05 LINE 24 COLUMN 01 VALUE
@@ -72,15 +220,129 @@
                    "PRESS ANY KEY TO DISSMIS".
                05 LINE 24 COLUMN 80 USING WRK-CURSOR AUTO-SKIP.
 
+           01 RANGE-EXPORT-LOADER.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "EXPORTING TO CLIENTS-RANGE.txt".
+
+           01 RANGE-EXPORT-DONE.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 23 COLUMN 01 VALUE
+                   "RECORDS EXPORTED TO CLIENTS-RANGE.txt: ".
+               05 LINE 23 COLUMN 42 FROM WRK-RECORDS-COUNT.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS ANY KEY TO DISSMIS".
+               05 LINE 24 COLUMN 80 USING WRK-CURSOR AUTO-SKIP.
+
            01 MN.
                05 LINE 04 COLUMN 10 VALUE "1 - CREATE".
                05 LINE 05 COLUMN 10 VALUE "2 - READ".
                05 LINE 06 COLUMN 10 VALUE "3 - UPDATE".
                05 LINE 07 COLUMN 10 VALUE "4 - DELETE".
                05 LINE 08 COLUMN 10 VALUE "5 - EXPORT".
-               05 LINE 09 COLUMN 10 VALUE "Q - QUIT".
-               05 LINE 10 COLUMN 10 VALUE "INSERT AN OPTION:".
-               05 LINE 10 COLUMN 28 USING WRK-OPTION.
+               05 LINE 09 COLUMN 10 VALUE "6 - LIST".
+               05 LINE 10 COLUMN 10 VALUE "7 - IMPORT".
+               05 LINE 11 COLUMN 10 VALUE "8 - REACTIVATE".
+               05 LINE 12 COLUMN 10 VALUE "9 - CSV EXPORT".
+               05 LINE 13 COLUMN 10 VALUE "R - REPORT".
+               05 LINE 14 COLUMN 10 VALUE "O - ORDERS".
+               05 LINE 15 COLUMN 10 VALUE "P - PRINT LISTING".
+               05 LINE 16 COLUMN 10 VALUE "F - FIND BY NAME".
+               05 LINE 17 COLUMN 10 VALUE "Q - QUIT".
+               05 LINE 18 COLUMN 10 VALUE "INSERT AN OPTION:".
+               05 LINE 18 COLUMN 28 USING WRK-OPTION.
+
+           01 REPORT-SCR.
+               05 LINE 04 COLUMN 10 VALUE "CONTROL TOTALS".
+               05 LINE 06 COLUMN 10 VALUE "TOTAL RECORDS:".
+               05 LINE 06 COLUMN 30 PIC 9(6)
+                   FROM WRK-RPT-TOTAL-COUNT.
+               05 LINE 07 COLUMN 10 VALUE "RECORDS WITH NO EMAIL:".
+               05 LINE 07 COLUMN 30 PIC 9(6)
+                   FROM WRK-RPT-NOEMAIL-COUNT.
+               05 LINE 08 COLUMN 10 VALUE "RECORDS WITH NO NAME:".
+               05 LINE 08 COLUMN 30 PIC 9(6)
+                   FROM WRK-RPT-NONAME-COUNT.
+               05 LINE 10 COLUMN 10 VALUE "PRESS ANY KEY TO CONTINUE".
+               05 LINE 10 COLUMN 80 USING WRK-CURSOR AUTO-SKIP.
+
+           01 STATUS-DISPLAY.
+               05 LINE 07 COLUMN 10 VALUE "STATUS:".
+               05 COLUMN PLUS 02 PIC X(8) FROM WRK-STATUS-TEXT.
+
+           01 CSV-EXPORT-LOADER.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "EXPORTING TO CLIENTS.csv".
+
+           01 CSV-EXPORT-DONE.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 23 COLUMN 01 VALUE
+                   "RECORDS EXPORTED TO CLIENTS.csv: ".
+               05 LINE 23 COLUMN 34 FROM WRK-RECORDS-COUNT.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS ANY KEY TO DISSMIS".
+               05 LINE 24 COLUMN 80 USING WRK-CURSOR AUTO-SKIP.
+
+           01 PRINT-LOADER.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRINTING TO CLIENTS.prt".
+
+           01 PRINT-DONE.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 23 COLUMN 01 VALUE
+                   "RECORDS PRINTED TO CLIENTS.prt: ".
+               05 LINE 23 COLUMN 34 FROM WRK-PRT-TOTAL-COUNT.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS ANY KEY TO DISSMIS".
+               05 LINE 24 COLUMN 80 USING WRK-CURSOR AUTO-SKIP.
+
+           01 IMPORT-LOADER.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "IMPORTING FROM CLIENTS.txt".
+
+           01 IMPORT-DONE.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 22 COLUMN 01 VALUE
+                   "RECORDS LOADED: ".
+               05 LINE 22 COLUMN 20 FROM WRK-IMPORT-LOADED.
+               05 LINE 23 COLUMN 01 VALUE
+                   "RECORDS SKIPPED (KEY EXISTS): ".
+               05 LINE 23 COLUMN 34 FROM WRK-IMPORT-SKIPPED.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS ANY KEY TO DISSMIS".
+               05 LINE 24 COLUMN 80 USING WRK-CURSOR AUTO-SKIP.
+
+           01 LIST-HEADER.
+               05 LINE 04 COLUMN 10 VALUE "KEY".
+               05 COLUMN 20 VALUE "NAME".
+               05 COLUMN 38 VALUE "EMAIL".
+               05 COLUMN 70 VALUE "ST".
+
+           01 LIST-ROW-SCR.
+               05 LINE WRK-LIST-LINE COLUMN 10 PIC 9(8)
+                   FROM CLIENTS-KEY-NUMBER.
+               05 COLUMN PLUS 02 PIC X(16) FROM CLIENTS-NAME.
+               05 COLUMN PLUS 02 PIC X(30) FROM CLIENTS-EMAIL.
+               05 COLUMN PLUS 02 PIC X(1) FROM CLIENTS-STATUS.
+
+           01 LIST-PROMPT.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS Q TO QUIT, ANY OTHER KEY FOR NEXT PAGE --->".
+               05 COLUMN PLUS 02 USING WRK-CURSOR AUTO-SKIP.
+
+           01 NAME-INPUT-SCR.
+               05 LINE 04 COLUMN 10 VALUE "NAME:".
+               05 COLUMN PLUS 02 PIC X(16) USING WRK-FIND-NAME.
+
+           01 FIND-PROMPT.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS Q TO QUIT, ANY OTHER KEY FOR NEXT MATCH --->".
+               05 COLUMN PLUS 02 USING WRK-CURSOR AUTO-SKIP.
 
            01 CREATE-SCR.
                05 KEY-INPUT FOREGROUND-COLOR 2.
@@ -110,13 +372,27 @@
                    OPEN I-O CLIENTS
                END-IF.
 
+               OPEN EXTEND CLIENTS-AUDIT.
 
            1000-CLOSE-FILE.
                CLOSE CLIENTS.
+               CLOSE CLIENTS-AUDIT.
 
            CLEAR-MSG.
                MOVE SPACES TO WRK-MSG WRK-CURSOR.
 
+           SET-STATUS-TEXT.
+               IF CLIENTS-ACTIVE
+                   MOVE "ACTIVE" TO WRK-STATUS-TEXT
+               ELSE
+                   MOVE "INACTIVE" TO WRK-STATUS-TEXT
+               END-IF.
+
+           WRITE-AUDIT.
+               ACCEPT AUDIT-TS-DATE FROM DATE YYYYMMDD.
+               ACCEPT AUDIT-TS-TIME FROM TIME.
+               WRITE AUDIT-REG.
+
            0100-INIT-SCR.
                PERFORM CLEAR-MSG.
                MOVE SPACES TO WRK-CURRENT-SCR WRK-OPTION.
@@ -135,6 +411,30 @@
                        PERFORM DELETE-OP
                    WHEN 5
                        PERFORM EXPORT-OP
+                   WHEN 6
+                       PERFORM LIST-OP
+                   WHEN 7
+                       PERFORM IMPORT-OP
+                   WHEN 8
+                       PERFORM REACTIVATE-OP
+                   WHEN 9
+                       PERFORM CSV-EXPORT-OP
+                   WHEN "R"
+                       PERFORM REPORT-OP
+                   WHEN "r"
+                       PERFORM REPORT-OP
+                   WHEN "O"
+                       PERFORM ORDERS-OP
+                   WHEN "o"
+                       PERFORM ORDERS-OP
+                   WHEN "P"
+                       PERFORM PRINT-OP
+                   WHEN "p"
+                       PERFORM PRINT-OP
+                   WHEN "F"
+                       PERFORM FIND-BY-NAME-OP
+                   WHEN "f"
+                       PERFORM FIND-BY-NAME-OP
                    WHEN OTHER
                        MOVE "INVALID OPTION" TO WRK-MSG
                        ACCEPT MSG
@@ -162,11 +462,116 @@
                            PERFORM DELETE-OP
                        WHEN 5
                            PERFORM EXPORT-OP
+                       WHEN 6
+                           PERFORM LIST-OP
+                       WHEN 7
+                           PERFORM IMPORT-OP
+                       WHEN 8
+                           PERFORM REACTIVATE-OP
+                       WHEN 9
+                           PERFORM CSV-EXPORT-OP
+                       WHEN "R"
+                           PERFORM REPORT-OP
+                       WHEN "r"
+                           PERFORM REPORT-OP
+                       WHEN "O"
+                           PERFORM ORDERS-OP
+                       WHEN "o"
+                           PERFORM ORDERS-OP
+                       WHEN "P"
+                           PERFORM PRINT-OP
+                       WHEN "p"
+                           PERFORM PRINT-OP
+                       WHEN "F"
+                           PERFORM FIND-BY-NAME-OP
+                       WHEN "f"
+                           PERFORM FIND-BY-NAME-OP
                        WHEN OTHER
                            PERFORM 0100-INIT-SCR
                    END-EVALUATE
                END-IF.
 
+           CHECK-DUPLICATE-EMAIL.
+               MOVE "N" TO WRK-DUP-FOUND.
+               START CLIENTS FIRST.
+               READ CLIENTS NEXT.
+
+               PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
+                       OR WRK-DUP-FOUND = "Y"
+                   IF CLIENTS-EMAIL = WRK-DUP-EMAIL
+                           AND CLIENTS-KEY-NUMBER NOT = WRK-DUP-KEY
+                       MOVE "Y" TO WRK-DUP-FOUND
+                   END-IF
+                   READ CLIENTS NEXT
+               END-PERFORM.
+
+           TRANSLATE-FILE-STATUS.
+               MOVE "N" TO WRK-FS-FOUND.
+               MOVE "UNKNOWN" TO WRK-FS-TEXT.
+               MOVE 1 TO WRK-FS-IDX.
+
+               PERFORM UNTIL WRK-FS-IDX > 4 OR WRK-FS-FOUND = "Y"
+                   IF FS-CODE(WRK-FS-IDX) = CLIENTS-FILE-STATUS
+                       MOVE FS-TEXT(WRK-FS-IDX) TO WRK-FS-TEXT
+                       MOVE "Y" TO WRK-FS-FOUND
+                   END-IF
+                   ADD 1 TO WRK-FS-IDX
+               END-PERFORM.
+
+           APPEND-FILE-STATUS-MSG.
+               PERFORM TRANSLATE-FILE-STATUS.
+               MOVE SPACES TO WRK-MSG.
+               MOVE 16 TO WRK-MSG-BASE-LEN.
+               PERFORM UNTIL WRK-MSG-BASE-LEN = ZEROES
+                       OR WRK-MSG-BASE(WRK-MSG-BASE-LEN:1) NOT = SPACE
+                   SUBTRACT 1 FROM WRK-MSG-BASE-LEN
+               END-PERFORM.
+               IF WRK-MSG-BASE-LEN = ZEROES
+                   MOVE 1 TO WRK-MSG-BASE-LEN
+               END-IF.
+               STRING WRK-MSG-BASE(1:WRK-MSG-BASE-LEN)
+                           DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       CLIENTS-FILE-STATUS DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       WRK-FS-TEXT DELIMITED BY SPACE
+                       ")" DELIMITED BY SIZE
+                   INTO WRK-MSG
+               END-STRING.
+
+           ESCAPE-CSV-FIELD.
+               MOVE SPACES TO WRK-CSV-DST.
+               MOVE ZEROES TO WRK-CSV-DST-LEN.
+               PERFORM VARYING WRK-CSV-IDX FROM 1 BY 1
+                       UNTIL WRK-CSV-IDX > WRK-CSV-SRC-LEN
+                   ADD 1 TO WRK-CSV-DST-LEN
+                   MOVE WRK-CSV-SRC(WRK-CSV-IDX:1)
+                       TO WRK-CSV-DST(WRK-CSV-DST-LEN:1)
+                   IF WRK-CSV-SRC(WRK-CSV-IDX:1) = WRK-QUOTE
+                       ADD 1 TO WRK-CSV-DST-LEN
+                       MOVE WRK-QUOTE TO
+                           WRK-CSV-DST(WRK-CSV-DST-LEN:1)
+                   END-IF
+               END-PERFORM.
+
+           VALIDATE-EMAIL-FORMAT.
+               MOVE "Y" TO WRK-EMAIL-VALID.
+               MOVE SPACES TO WRK-EMAIL-LOCAL WRK-EMAIL-DOMAIN.
+               UNSTRING CLIENTS-EMAIL DELIMITED BY "@"
+                   INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMAIN
+               END-UNSTRING.
+
+               IF WRK-EMAIL-LOCAL = SPACES OR WRK-EMAIL-DOMAIN = SPACES
+                   MOVE "N" TO WRK-EMAIL-VALID
+               ELSE
+                   MOVE ZEROES TO WRK-EMAIL-DOT-COUNT
+                   INSPECT WRK-EMAIL-DOMAIN TALLYING
+                       WRK-EMAIL-DOT-COUNT FOR ALL "."
+                   IF WRK-EMAIL-DOT-COUNT = ZEROES
+                       MOVE "N" TO WRK-EMAIL-VALID
+                   END-IF
+               END-IF.
+
            CREATE-OP.
                PERFORM CLEAR-MSG.
                MOVE "CREATE" TO WRK-CURRENT-SCR.
@@ -179,12 +584,54 @@
                         CLIENTS-EMAIL = SPACES)
                    MOVE "INSERT KEY AND NAME OR EMAIL" TO WRK-MSG
                ELSE
-                   WRITE CLIENTS-REG
-                       INVALID KEY
-                           MOVE "CONFLICT" TO WRK-MSG
-                       NOT INVALID KEY
-                           MOVE "CREATED" TO WRK-MSG
-                   END-WRITE
+                   MOVE "N" TO WRK-DUP-FOUND
+                   MOVE "Y" TO WRK-EMAIL-VALID
+
+                   IF CLIENTS-EMAIL NOT = SPACES
+                       PERFORM VALIDATE-EMAIL-FORMAT
+                   END-IF
+
+                   IF WRK-EMAIL-VALID = "N"
+                       MOVE "INVALID EMAIL FORMAT" TO WRK-MSG
+                   ELSE
+                       IF CLIENTS-EMAIL NOT = SPACES
+                           MOVE CLIENTS-KEY-NUMBER TO WRK-SAVE-KEY
+                           MOVE CLIENTS-NAME TO WRK-SAVE-NAME
+                           MOVE CLIENTS-EMAIL TO WRK-SAVE-EMAIL
+                           MOVE CLIENTS-EMAIL TO WRK-DUP-EMAIL
+                           MOVE CLIENTS-KEY-NUMBER TO WRK-DUP-KEY
+                           PERFORM CHECK-DUPLICATE-EMAIL
+                           MOVE WRK-SAVE-KEY TO CLIENTS-KEY-NUMBER
+                           MOVE WRK-SAVE-NAME TO CLIENTS-NAME
+                           MOVE WRK-SAVE-EMAIL TO CLIENTS-EMAIL
+                       END-IF
+
+                       IF WRK-DUP-FOUND = "Y"
+                           MOVE "DUPLICATE EMAIL" TO WRK-MSG
+                       ELSE
+                           MOVE "A" TO CLIENTS-STATUS
+                           WRITE CLIENTS-REG
+                               INVALID KEY
+                                   MOVE "CONFLICT" TO WRK-MSG-BASE
+                                   PERFORM APPEND-FILE-STATUS-MSG
+                               NOT INVALID KEY
+                                   MOVE "CREATED" TO WRK-MSG
+                                   MOVE CLIENTS-KEY-NUMBER TO
+                                       AUDIT-KEY-NUMBER
+                                   MOVE "CREATE" TO AUDIT-OPERATION
+                                   MOVE SPACES TO AUDIT-BEFORE-NAME
+                                   MOVE SPACES TO AUDIT-BEFORE-EMAIL
+                                   MOVE SPACES TO AUDIT-BEFORE-STATUS
+                                   MOVE CLIENTS-NAME TO
+                                       AUDIT-AFTER-NAME
+                                   MOVE CLIENTS-EMAIL TO
+                                       AUDIT-AFTER-EMAIL
+                                   MOVE CLIENTS-STATUS TO
+                                       AUDIT-AFTER-STATUS
+                                   PERFORM WRITE-AUDIT
+                           END-WRITE
+                       END-IF
+                   END-IF
                END-IF.
 
                ACCEPT MSG.
@@ -203,6 +650,8 @@
                    NOT INVALID KEY
                        MOVE "SUCCESS" TO WRK-MSG
                        DISPLAY DATA-FORM
+                       PERFORM SET-STATUS-TEXT
+                       DISPLAY STATUS-DISPLAY
                END-READ.
 
                ACCEPT MSG.
@@ -219,13 +668,64 @@
                    INVALID KEY
                        MOVE "NOT FOUND" TO WRK-MSG
                    NOT INVALID KEY
+                       MOVE CLIENTS-NAME TO WRK-OLD-NAME
+                       MOVE CLIENTS-EMAIL TO WRK-OLD-EMAIL
+                       MOVE CLIENTS-STATUS TO WRK-OLD-STATUS
                        ACCEPT DATA-FORM
-                       REWRITE CLIENTS-REG
+                       MOVE "N" TO WRK-DUP-FOUND
+                       MOVE "Y" TO WRK-EMAIL-VALID
 
-                       IF CLIENTS-FILE-STATUS = 0
-                           MOVE "UPDATED" TO WRK-MSG
+                       IF CLIENTS-EMAIL NOT = SPACES
+                           PERFORM VALIDATE-EMAIL-FORMAT
+                       END-IF
+
+                       IF WRK-EMAIL-VALID = "N"
+                           MOVE "INVALID EMAIL FORMAT" TO WRK-MSG
                        ELSE
-                           MOVE "NOT UPDATED" TO WRK-MSG
+                           IF CLIENTS-EMAIL NOT = SPACES
+                               MOVE CLIENTS-KEY-NUMBER TO
+                                   WRK-SAVE-KEY
+                               MOVE CLIENTS-NAME TO WRK-SAVE-NAME
+                               MOVE CLIENTS-EMAIL TO WRK-SAVE-EMAIL
+                               MOVE CLIENTS-EMAIL TO WRK-DUP-EMAIL
+                               MOVE CLIENTS-KEY-NUMBER TO
+                                   WRK-DUP-KEY
+                               PERFORM CHECK-DUPLICATE-EMAIL
+                               MOVE WRK-SAVE-KEY TO
+                                   CLIENTS-KEY-NUMBER
+                               MOVE WRK-SAVE-NAME TO CLIENTS-NAME
+                               MOVE WRK-SAVE-EMAIL TO CLIENTS-EMAIL
+                               MOVE WRK-OLD-STATUS TO CLIENTS-STATUS
+                           END-IF
+
+                           IF WRK-DUP-FOUND = "Y"
+                               MOVE "DUPLICATE EMAIL" TO WRK-MSG
+                           ELSE
+                               REWRITE CLIENTS-REG
+
+                               IF CLIENTS-FILE-STATUS = 0
+                                   MOVE "UPDATED" TO WRK-MSG
+                                   MOVE CLIENTS-KEY-NUMBER TO
+                                       AUDIT-KEY-NUMBER
+                                   MOVE "UPDATE" TO AUDIT-OPERATION
+                                   MOVE WRK-OLD-NAME TO
+                                       AUDIT-BEFORE-NAME
+                                   MOVE WRK-OLD-EMAIL TO
+                                       AUDIT-BEFORE-EMAIL
+                                   MOVE WRK-OLD-STATUS TO
+                                       AUDIT-BEFORE-STATUS
+                                   MOVE CLIENTS-NAME TO
+                                       AUDIT-AFTER-NAME
+                                   MOVE CLIENTS-EMAIL TO
+                                       AUDIT-AFTER-EMAIL
+                                   MOVE CLIENTS-STATUS TO
+                                       AUDIT-AFTER-STATUS
+                                   PERFORM WRITE-AUDIT
+                               ELSE
+                                   MOVE "NOT UPDATED" TO WRK-MSG-BASE
+                                   PERFORM APPEND-FILE-STATUS-MSG
+                               END-IF
+                           END-IF
                        END-IF
                END-READ.
 
@@ -244,17 +744,34 @@
                        MOVE "NOT FOUND" TO WRK-MSG
                    NOT INVALID KEY
                        DISPLAY DATA-FORM
+                       PERFORM SET-STATUS-TEXT
+                       DISPLAY STATUS-DISPLAY
                        ACCEPT DELETE-CONFIRM
 
                        IF WRK-CURSOR = "Y" OR WRK-CURSOR = "y"
-                           DELETE CLIENTS
-                               INVALID KEY
-                                   MOVE "NOT FOUND" TO WRK-MSG
-                               NOT INVALID
-                                   MOVE "DELETED" TO WRK-MSG
-                           END-DELETE
+                           MOVE CLIENTS-NAME TO AUDIT-BEFORE-NAME
+                           MOVE CLIENTS-EMAIL TO AUDIT-BEFORE-EMAIL
+                           MOVE CLIENTS-STATUS TO AUDIT-BEFORE-STATUS
+                           MOVE "I" TO CLIENTS-STATUS
+                           REWRITE CLIENTS-REG
+
+                           IF CLIENTS-FILE-STATUS = 0
+                               MOVE "DEACTIVATED" TO WRK-MSG
+                               MOVE CLIENTS-KEY-NUMBER TO
+                                   AUDIT-KEY-NUMBER
+                               MOVE "DELETE" TO AUDIT-OPERATION
+                               MOVE CLIENTS-NAME TO AUDIT-AFTER-NAME
+                               MOVE CLIENTS-EMAIL TO
+                                   AUDIT-AFTER-EMAIL
+                               MOVE CLIENTS-STATUS TO
+                                   AUDIT-AFTER-STATUS
+                               PERFORM WRITE-AUDIT
+                           ELSE
+                               MOVE "NOT DEACTIVATED" TO WRK-MSG-BASE
+                               PERFORM APPEND-FILE-STATUS-MSG
+                           END-IF
                        ELSE
-                           MOVE "NOT DELETED" TO WRK-MSG
+                           MOVE "NOT DEACTIVATED" TO WRK-MSG
                        END-IF
                END-READ.
 
@@ -263,20 +780,437 @@
 
 
 
+           CHECK-CHECKPOINT.
+               MOVE "N" TO WRK-CKP-EXISTS.
+               OPEN INPUT CLIENTS-CHECKPOINT.
+
+               IF WRK-CKP-STATUS = 0
+                   READ CLIENTS-CHECKPOINT
+
+                   IF WRK-CKP-STATUS = 0
+                       MOVE CKP-KEY-NUMBER TO WRK-CKP-KEY
+                       MOVE "Y" TO WRK-CKP-EXISTS
+                   END-IF
+
+                   CLOSE CLIENTS-CHECKPOINT
+               END-IF.
+
+           WRITE-CHECKPOINT.
+               OPEN OUTPUT CLIENTS-CHECKPOINT.
+               MOVE CLIENTS-KEY-NUMBER TO CKP-KEY-NUMBER.
+               WRITE CKP-REG.
+               CLOSE CLIENTS-CHECKPOINT.
+
+           CLEAR-CHECKPOINT.
+               OPEN OUTPUT CLIENTS-CHECKPOINT.
+               CLOSE CLIENTS-CHECKPOINT.
+
            EXPORT-OP.
-               OPEN OUTPUT CLIENTS-EXPORT.
+               MOVE ZEROES TO WRK-EXPORT-START-KEY WRK-EXPORT-END-KEY.
+               MOVE "N" TO WRK-EXPORT-RESUMING.
+               PERFORM CHECK-CHECKPOINT.
+
+               IF WRK-CKP-EXISTS = "Y"
+                   ACCEPT RESUME-PROMPT
+
+                   IF WRK-CURSOR = "Y" OR WRK-CURSOR = "y"
+                       MOVE WRK-CKP-KEY TO WRK-EXPORT-START-KEY
+                       MOVE "Y" TO WRK-EXPORT-RESUMING
+                   ELSE
+                       ACCEPT EXPORT-RANGE-SCR
+                   END-IF
+               ELSE
+                   ACCEPT EXPORT-RANGE-SCR
+               END-IF.
+
+               MOVE "N" TO WRK-EXPORT-FULL-RUN.
+               IF WRK-EXPORT-RESUMING = "Y"
+                       OR (WRK-EXPORT-START-KEY = ZEROES
+                           AND WRK-EXPORT-END-KEY = ZEROES)
+                   MOVE "Y" TO WRK-EXPORT-FULL-RUN
+               END-IF.
+
+               IF WRK-EXPORT-FULL-RUN = "Y"
+                   IF WRK-EXPORT-RESUMING = "Y"
+                       OPEN EXTEND CLIENTS-EXPORT
+                   ELSE
+                       OPEN OUTPUT CLIENTS-EXPORT
+                   END-IF
+                   DISPLAY EXPORT-LOADER
+               ELSE
+                   OPEN OUTPUT CLIENTS-EXPORT-RANGE
+                   DISPLAY RANGE-EXPORT-LOADER
+               END-IF.
+
+               MOVE ZEROES TO WRK-RECORDS-COUNT.
+
+               IF WRK-EXPORT-RESUMING = "Y"
+                   MOVE WRK-EXPORT-START-KEY TO CLIENTS-KEY-NUMBER
+                   START CLIENTS KEY IS GREATER THAN CLIENTS-KEY
+               ELSE
+                   IF WRK-EXPORT-START-KEY = ZEROES
+                       START CLIENTS FIRST
+                   ELSE
+                       MOVE WRK-EXPORT-START-KEY TO
+                           CLIENTS-KEY-NUMBER
+                       START CLIENTS KEY IS NOT LESS THAN CLIENTS-KEY
+                   END-IF
+               END-IF.
+
+               READ CLIENTS NEXT.
+
+               PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
+                       OR (WRK-EXPORT-END-KEY NOT = ZEROES
+                           AND CLIENTS-KEY-NUMBER >
+                               WRK-EXPORT-END-KEY)
+                   IF CLIENTS-ACTIVE
+                       IF WRK-EXPORT-FULL-RUN = "Y"
+                           MOVE CLIENTS-KEY-NUMBER TO
+                               EXPORT-KEY-NUMBER
+                           MOVE CLIENTS-NAME TO EXPORT-NAME
+                           MOVE CLIENTS-EMAIL TO EXPORT-EMAIL
+                           WRITE EXPORT-REG
+                       ELSE
+                           MOVE CLIENTS-KEY-NUMBER TO
+                               RANGE-KEY-NUMBER
+                           MOVE CLIENTS-NAME TO RANGE-NAME
+                           MOVE CLIENTS-EMAIL TO RANGE-EMAIL
+                           WRITE EXPORT-RANGE-REG
+                       END-IF
+                       ADD 01 TO WRK-RECORDS-COUNT
+                   END-IF
+
+                   IF WRK-EXPORT-FULL-RUN = "Y"
+                       DIVIDE WRK-RECORDS-COUNT BY 10
+                           GIVING WRK-CKP-DIVQUOT
+                           REMAINDER WRK-CKP-REMAINDER
+
+                       IF WRK-CKP-REMAINDER = ZEROES
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+
+                   READ CLIENTS NEXT
+               END-PERFORM.
+
+               IF WRK-EXPORT-FULL-RUN = "Y"
+                   CLOSE CLIENTS-EXPORT
+               ELSE
+                   CLOSE CLIENTS-EXPORT-RANGE
+               END-IF.
+
+               IF WRK-EXPORT-FULL-RUN = "Y"
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF.
+
+               ACCEPT EXPORT-DONE.
+               PERFORM 0100-INIT-SCR.
+
+           REPORT-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "REPORT" TO WRK-CURRENT-SCR.
+               MOVE ZEROES TO WRK-RPT-TOTAL-COUNT
+                   WRK-RPT-NOEMAIL-COUNT WRK-RPT-NONAME-COUNT.
+               START CLIENTS FIRST.
+               READ CLIENTS NEXT.
+
+               PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
+                   IF CLIENTS-ACTIVE
+                       ADD 1 TO WRK-RPT-TOTAL-COUNT
+                       IF CLIENTS-EMAIL = SPACES
+                           ADD 1 TO WRK-RPT-NOEMAIL-COUNT
+                       END-IF
+                       IF CLIENTS-NAME = SPACES
+                           ADD 1 TO WRK-RPT-NONAME-COUNT
+                       END-IF
+                   END-IF
+                   READ CLIENTS NEXT
+               END-PERFORM.
+
+               DISPLAY SCR.
+               ACCEPT REPORT-SCR.
+               PERFORM 0100-INIT-SCR.
+
+           ORDERS-OP.
+               PERFORM 1000-CLOSE-FILE.
+               CALL "ORDERS".
+               PERFORM 0000-OPEN-FILE.
+               PERFORM 0100-INIT-SCR.
+
+           PRINT-NEW-PAGE.
+               ADD 1 TO WRK-PRT-PAGE-NUM.
+
+               IF WRK-PRT-PAGE-NUM > 1
+                   MOVE SPACES TO PRT-LINE
+                   MOVE X"0C" TO PRT-LINE(1:1)
+                   WRITE PRT-REG
+               END-IF.
+
+               MOVE SPACES TO PRT-LINE.
+               MOVE 1 TO WRK-PRT-PTR.
+               STRING "CLIENT LISTING" DELIMITED BY SIZE
+                       "               PAGE " DELIMITED BY SIZE
+                       WRK-PRT-PAGE-NUM DELIMITED BY SIZE
+                   INTO PRT-LINE
+                   WITH POINTER WRK-PRT-PTR
+               END-STRING.
+               WRITE PRT-REG.
+               MOVE SPACES TO PRT-LINE.
+               WRITE PRT-REG.
+               MOVE "KEY        NAME              EMAIL" TO PRT-LINE.
+               WRITE PRT-REG.
+               MOVE SPACES TO PRT-LINE.
+               WRITE PRT-REG.
+               MOVE ZEROES TO WRK-PRT-LINE-COUNT.
+
+           PRINT-OP.
+               MOVE ZEROES TO WRK-PRT-PAGE-NUM WRK-PRT-TOTAL-COUNT.
+               OPEN OUTPUT CLIENTS-PRINT.
+               DISPLAY PRINT-LOADER.
+               PERFORM PRINT-NEW-PAGE.
+               START CLIENTS FIRST.
+               READ CLIENTS NEXT.
+
+               PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
+                   IF CLIENTS-ACTIVE
+                       IF WRK-PRT-LINE-COUNT = 50
+                           PERFORM PRINT-NEW-PAGE
+                       END-IF
+                       MOVE SPACES TO PRT-LINE
+                       MOVE 1 TO WRK-PRT-PTR
+                       STRING CLIENTS-KEY-NUMBER DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               CLIENTS-NAME DELIMITED BY SIZE
+                               "  " DELIMITED BY SIZE
+                               CLIENTS-EMAIL DELIMITED BY SIZE
+                           INTO PRT-LINE
+                           WITH POINTER WRK-PRT-PTR
+                       END-STRING
+                       WRITE PRT-REG
+                       ADD 1 TO WRK-PRT-LINE-COUNT
+                       ADD 1 TO WRK-PRT-TOTAL-COUNT
+                   END-IF
+                   READ CLIENTS NEXT
+               END-PERFORM.
+
+               MOVE SPACES TO PRT-LINE.
+               WRITE PRT-REG.
+               MOVE SPACES TO PRT-LINE.
+               MOVE 1 TO WRK-PRT-PTR.
+               STRING "TOTAL CLIENTS: " DELIMITED BY SIZE
+                       WRK-PRT-TOTAL-COUNT DELIMITED BY SIZE
+                   INTO PRT-LINE
+                   WITH POINTER WRK-PRT-PTR
+               END-STRING.
+               WRITE PRT-REG.
+               CLOSE CLIENTS-PRINT.
+               ACCEPT PRINT-DONE.
+               PERFORM 0100-INIT-SCR.
+
+           FIND-BY-NAME-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "FIND-NM" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO CLIENTS-REG WRK-FIND-NAME.
+               MOVE "N" TO WRK-FIND-QUIT.
+               MOVE ZEROES TO WRK-FIND-COUNT.
+               DISPLAY SCR.
+               ACCEPT NAME-INPUT-SCR.
+
+               MOVE WRK-FIND-NAME TO CLIENTS-NAME.
+               START CLIENTS KEY IS NOT LESS THAN CLIENTS-NAME
+                   INVALID KEY
+                       MOVE "NOT FOUND" TO WRK-MSG
+               END-START.
+
+               IF WRK-MSG = SPACES
+                   READ CLIENTS NEXT
+                   PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
+                           OR CLIENTS-NAME NOT = WRK-FIND-NAME
+                           OR WRK-FIND-QUIT = "Y"
+                       ADD 1 TO WRK-FIND-COUNT
+                       DISPLAY SCR
+                       DISPLAY KEY-INPUT
+                       DISPLAY DATA-FORM
+                       PERFORM SET-STATUS-TEXT
+                       DISPLAY STATUS-DISPLAY
+                       ACCEPT FIND-PROMPT
+                       IF WRK-CURSOR = "Q" OR WRK-CURSOR = "q"
+                           MOVE "Y" TO WRK-FIND-QUIT
+                       ELSE
+                           READ CLIENTS NEXT
+                       END-IF
+                   END-PERFORM
+                   IF WRK-FIND-COUNT = ZEROES
+                       MOVE "NOT FOUND" TO WRK-MSG
+                   ELSE
+                       IF WRK-FIND-QUIT = "N"
+                           MOVE "NO MORE MATCHES" TO WRK-MSG
+                       END-IF
+                   END-IF
+               END-IF.
+
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
+
+           CSV-EXPORT-OP.
+               OPEN OUTPUT CLIENTS-CSV.
                MOVE ZEROES TO WRK-RECORDS-COUNT.
-               DISPLAY EXPORT-LOADER.
+               DISPLAY CSV-EXPORT-LOADER.
+               MOVE "KEY,NAME,EMAIL" TO CSV-LINE.
+               WRITE CSV-REG.
                START CLIENTS FIRST.
                READ CLIENTS NEXT.
 
                PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
-                   MOVE CLIENTS-REG TO EXPORT-REG
-                   WRITE EXPORT-REG
+                   IF CLIENTS-ACTIVE
+                       MOVE CLIENTS-NAME TO WRK-CSV-SRC
+                       MOVE 16 TO WRK-CSV-SRC-LEN
+                       PERFORM ESCAPE-CSV-FIELD
+                       MOVE WRK-CSV-DST TO WRK-CSV-NAME-ESC
+                       MOVE WRK-CSV-DST-LEN TO WRK-CSV-NAME-LEN
+
+                       MOVE CLIENTS-EMAIL TO WRK-CSV-SRC
+                       MOVE 64 TO WRK-CSV-SRC-LEN
+                       PERFORM ESCAPE-CSV-FIELD
+                       MOVE WRK-CSV-DST TO WRK-CSV-EMAIL-ESC
+                       MOVE WRK-CSV-DST-LEN TO WRK-CSV-EMAIL-LEN
+
+                       MOVE SPACES TO CSV-LINE
+                       MOVE 1 TO WRK-CSV-PTR
+                       STRING CLIENTS-KEY-NUMBER DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               WRK-QUOTE DELIMITED BY SIZE
+                               WRK-CSV-NAME-ESC(1:WRK-CSV-NAME-LEN)
+                                   DELIMITED BY SIZE
+                               WRK-QUOTE DELIMITED BY SIZE
+                               "," DELIMITED BY SIZE
+                               WRK-QUOTE DELIMITED BY SIZE
+                               WRK-CSV-EMAIL-ESC(1:WRK-CSV-EMAIL-LEN)
+                                   DELIMITED BY SIZE
+                               WRK-QUOTE DELIMITED BY SIZE
+                           INTO CSV-LINE
+                           WITH POINTER WRK-CSV-PTR
+                       END-STRING
+                       WRITE CSV-REG
+                       ADD 01 TO WRK-RECORDS-COUNT
+                   END-IF
                    READ CLIENTS NEXT
-                   ADD 01 TO WRK-RECORDS-COUNT
                END-PERFORM
 
-               CLOSE CLIENTS-EXPORT.
-               ACCEPT EXPORT-DONE.
+               CLOSE CLIENTS-CSV.
+               ACCEPT CSV-EXPORT-DONE.
                PERFORM 0100-INIT-SCR.
+
+           LIST-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "LIST" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO CLIENTS-REG.
+               MOVE "N" TO WRK-LIST-QUIT.
+               MOVE ZEROES TO WRK-LIST-ROWS.
+               DISPLAY SCR.
+               DISPLAY LIST-HEADER.
+               MOVE 05 TO WRK-LIST-LINE.
+               START CLIENTS FIRST.
+               READ CLIENTS NEXT.
+
+               PERFORM UNTIL CLIENTS-FILE-STATUS <> 0
+                       OR WRK-LIST-QUIT = "Y"
+                   DISPLAY LIST-ROW-SCR
+                   ADD 1 TO WRK-LIST-LINE
+                   ADD 1 TO WRK-LIST-ROWS
+                   READ CLIENTS NEXT
+
+                   IF WRK-LIST-ROWS = 15 AND CLIENTS-FILE-STATUS = 0
+                       ACCEPT LIST-PROMPT
+
+                       IF WRK-CURSOR = "Q" OR WRK-CURSOR = "q"
+                           MOVE "Y" TO WRK-LIST-QUIT
+                       ELSE
+                           DISPLAY SCR
+                           DISPLAY LIST-HEADER
+                           MOVE 05 TO WRK-LIST-LINE
+                           MOVE ZEROES TO WRK-LIST-ROWS
+                       END-IF
+                   END-IF
+               END-PERFORM.
+
+               MOVE "END OF LIST" TO WRK-MSG.
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
+
+           IMPORT-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "IMPORT" TO WRK-CURRENT-SCR.
+               MOVE ZEROES TO WRK-IMPORT-LOADED WRK-IMPORT-SKIPPED.
+               DISPLAY SCR.
+               DISPLAY IMPORT-LOADER.
+               OPEN INPUT CLIENTS-EXPORT.
+
+               IF CLIENTS-EXPORT-STATUS NOT = 0
+                   MOVE "CLIENTS.txt NOT FOUND" TO WRK-MSG
+                   ACCEPT MSG
+               ELSE
+                   READ CLIENTS-EXPORT
+
+                   PERFORM UNTIL CLIENTS-EXPORT-STATUS <> 0
+                       MOVE SPACES TO CLIENTS-REG
+                       MOVE EXPORT-KEY-NUMBER TO CLIENTS-KEY-NUMBER
+                       MOVE EXPORT-NAME TO CLIENTS-NAME
+                       MOVE EXPORT-EMAIL TO CLIENTS-EMAIL
+                       MOVE "A" TO CLIENTS-STATUS
+                       WRITE CLIENTS-REG
+                           INVALID KEY
+                               ADD 1 TO WRK-IMPORT-SKIPPED
+                           NOT INVALID KEY
+                               ADD 1 TO WRK-IMPORT-LOADED
+                       END-WRITE
+                       READ CLIENTS-EXPORT
+                   END-PERFORM
+
+                   CLOSE CLIENTS-EXPORT
+                   ACCEPT IMPORT-DONE
+               END-IF.
+
+               PERFORM 0100-INIT-SCR.
+
+           REACTIVATE-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "REACTIVATE" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO CLIENTS-REG.
+               DISPLAY SCR.
+               ACCEPT KEY-INPUT.
+
+               READ CLIENTS
+                   INVALID KEY
+                       MOVE "NOT FOUND" TO WRK-MSG
+                   NOT INVALID KEY
+                       DISPLAY DATA-FORM
+                       IF CLIENTS-ACTIVE
+                           MOVE "ALREADY ACTIVE" TO WRK-MSG
+                       ELSE
+                           MOVE CLIENTS-NAME TO AUDIT-BEFORE-NAME
+                           MOVE CLIENTS-EMAIL TO AUDIT-BEFORE-EMAIL
+                           MOVE CLIENTS-STATUS TO AUDIT-BEFORE-STATUS
+                           MOVE "A" TO CLIENTS-STATUS
+                           REWRITE CLIENTS-REG
+
+                           IF CLIENTS-FILE-STATUS = 0
+                               MOVE "REACTIVATED" TO WRK-MSG
+                               MOVE CLIENTS-KEY-NUMBER TO
+                                   AUDIT-KEY-NUMBER
+                               MOVE "REACT" TO AUDIT-OPERATION
+                               MOVE CLIENTS-NAME TO AUDIT-AFTER-NAME
+                               MOVE CLIENTS-EMAIL TO
+                                   AUDIT-AFTER-EMAIL
+                               MOVE CLIENTS-STATUS TO
+                                   AUDIT-AFTER-STATUS
+                               PERFORM WRITE-AUDIT
+                           ELSE
+                               MOVE "NOT REACTIVATED" TO WRK-MSG-BASE
+                               PERFORM APPEND-FILE-STATUS-MSG
+                           END-IF
+                       END-IF
+               END-READ.
+
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
