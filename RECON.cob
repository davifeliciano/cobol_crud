@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTS ASSIGN TO "CLIENTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTS-FILE-STATUS
+               RECORD KEY IS CLIENTS-KEY
+               ALTERNATE RECORD KEY IS CLIENTS-NAME WITH DUPLICATES.
+
+           SELECT CLIENTS-EXPORT ASSIGN TO "CLIENTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLIENTS-EXPORT-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "RECON.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTS.
+       01 CLIENTS-REG.
+           05 CLIENTS-KEY.
+               10 CLIENTS-KEY-NUMBER   PIC 9(8).
+           05 CLIENTS-NAME             PIC X(16).
+           05 CLIENTS-EMAIL            PIC X(64).
+           05 CLIENTS-STATUS           PIC X(1).
+               88 CLIENTS-ACTIVE       VALUE "A".
+               88 CLIENTS-INACTIVE     VALUE "I".
+
+       FD CLIENTS-EXPORT.
+       01 EXPORT-REG.
+           05 EXPORT-KEY-NUMBER PIC 9(8).
+           05 EXPORT-NAME       PIC X(16).
+           05 EXPORT-EMAIL      PIC X(64).
+
+       FD RECON-REPORT.
+       01 RPT-REG.
+           05 RPT-LINE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTS-FILE-STATUS   PIC 99.
+       77 CLIENTS-EXPORT-STATUS PIC 99.
+       77 CUR-EOF               PIC X(1) VALUE "N".
+       77 EXP-EOF               PIC X(1) VALUE "N".
+       77 WRK-RPT-PTR           PIC 9(4) VALUE 1.
+       77 WRK-ADDED-COUNT       PIC 9(6) VALUE ZEROES.
+       77 WRK-REMOVED-COUNT     PIC 9(6) VALUE ZEROES.
+       77 WRK-CHANGED-COUNT     PIC 9(6) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0000-OPEN-FILES.
+
+           IF CLIENTS-FILE-STATUS NOT = 0
+                   OR CLIENTS-EXPORT-STATUS NOT = 0
+               DISPLAY
+                   "RECON: UNABLE TO OPEN CLIENTS.dat OR CLIENTS.txt"
+               PERFORM 1000-CLOSE-FILES
+               STOP RUN
+           END-IF.
+
+           PERFORM 0100-WRITE-HEADER.
+           START CLIENTS FIRST.
+           PERFORM 0200-READ-CURRENT-NEXT.
+           PERFORM 0300-READ-EXPORT-NEXT.
+
+           PERFORM 0400-RECONCILE
+               UNTIL CUR-EOF = "Y" AND EXP-EOF = "Y".
+
+           PERFORM 0900-WRITE-TOTALS.
+           PERFORM 1000-CLOSE-FILES.
+           STOP RUN.
+
+           0000-OPEN-FILES.
+               OPEN INPUT CLIENTS.
+               OPEN INPUT CLIENTS-EXPORT.
+               OPEN OUTPUT RECON-REPORT.
+
+           1000-CLOSE-FILES.
+               CLOSE CLIENTS.
+               CLOSE CLIENTS-EXPORT.
+               CLOSE RECON-REPORT.
+
+           0100-WRITE-HEADER.
+               MOVE "CLIENT RECONCILIATION REPORT" TO RPT-LINE.
+               WRITE RPT-REG.
+               MOVE SPACES TO RPT-LINE.
+               WRITE RPT-REG.
+
+           0200-READ-CURRENT-NEXT.
+               READ CLIENTS NEXT.
+               IF CLIENTS-FILE-STATUS NOT = 0
+                   MOVE "Y" TO CUR-EOF
+               END-IF.
+
+               PERFORM UNTIL CUR-EOF = "Y" OR CLIENTS-ACTIVE
+                   READ CLIENTS NEXT
+                   IF CLIENTS-FILE-STATUS NOT = 0
+                       MOVE "Y" TO CUR-EOF
+                   END-IF
+               END-PERFORM.
+
+           0300-READ-EXPORT-NEXT.
+               READ CLIENTS-EXPORT.
+               IF CLIENTS-EXPORT-STATUS NOT = 0
+                   MOVE "Y" TO EXP-EOF
+               END-IF.
+
+           0400-RECONCILE.
+               EVALUATE TRUE
+                   WHEN CUR-EOF = "Y"
+                       PERFORM 0500-REPORT-REMOVED
+                       PERFORM 0300-READ-EXPORT-NEXT
+                   WHEN EXP-EOF = "Y"
+                       PERFORM 0600-REPORT-ADDED
+                       PERFORM 0200-READ-CURRENT-NEXT
+                   WHEN CLIENTS-KEY-NUMBER = EXPORT-KEY-NUMBER
+                       IF CLIENTS-NAME NOT = EXPORT-NAME
+                               OR CLIENTS-EMAIL NOT = EXPORT-EMAIL
+                           PERFORM 0700-REPORT-CHANGED
+                       END-IF
+                       PERFORM 0200-READ-CURRENT-NEXT
+                       PERFORM 0300-READ-EXPORT-NEXT
+                   WHEN CLIENTS-KEY-NUMBER < EXPORT-KEY-NUMBER
+                       PERFORM 0600-REPORT-ADDED
+                       PERFORM 0200-READ-CURRENT-NEXT
+                   WHEN OTHER
+                       PERFORM 0500-REPORT-REMOVED
+                       PERFORM 0300-READ-EXPORT-NEXT
+               END-EVALUATE.
+
+           0500-REPORT-REMOVED.
+               MOVE SPACES TO RPT-LINE.
+               MOVE 1 TO WRK-RPT-PTR.
+               STRING "REMOVED KEY=" DELIMITED BY SIZE
+                       EXPORT-KEY-NUMBER DELIMITED BY SIZE
+                       "  NAME=" DELIMITED BY SIZE
+                       EXPORT-NAME DELIMITED BY SIZE
+                       "  EMAIL=" DELIMITED BY SIZE
+                       EXPORT-EMAIL DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WRK-RPT-PTR
+               END-STRING.
+               WRITE RPT-REG.
+               ADD 1 TO WRK-REMOVED-COUNT.
+
+           0600-REPORT-ADDED.
+               MOVE SPACES TO RPT-LINE.
+               MOVE 1 TO WRK-RPT-PTR.
+               STRING "ADDED   KEY=" DELIMITED BY SIZE
+                       CLIENTS-KEY-NUMBER DELIMITED BY SIZE
+                       "  NAME=" DELIMITED BY SIZE
+                       CLIENTS-NAME DELIMITED BY SIZE
+                       "  EMAIL=" DELIMITED BY SIZE
+                       CLIENTS-EMAIL DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WRK-RPT-PTR
+               END-STRING.
+               WRITE RPT-REG.
+               ADD 1 TO WRK-ADDED-COUNT.
+
+           0700-REPORT-CHANGED.
+               MOVE SPACES TO RPT-LINE.
+               MOVE 1 TO WRK-RPT-PTR.
+               STRING "CHANGED KEY=" DELIMITED BY SIZE
+                       CLIENTS-KEY-NUMBER DELIMITED BY SIZE
+                       "  NAME=" DELIMITED BY SIZE
+                       EXPORT-NAME DELIMITED BY SIZE
+                       "->" DELIMITED BY SIZE
+                       CLIENTS-NAME DELIMITED BY SIZE
+                       "  EMAIL=" DELIMITED BY SIZE
+                       EXPORT-EMAIL DELIMITED BY SIZE
+                       "->" DELIMITED BY SIZE
+                       CLIENTS-EMAIL DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WRK-RPT-PTR
+               END-STRING.
+               WRITE RPT-REG.
+               ADD 1 TO WRK-CHANGED-COUNT.
+
+           0900-WRITE-TOTALS.
+               MOVE SPACES TO RPT-LINE.
+               WRITE RPT-REG.
+               MOVE SPACES TO RPT-LINE.
+               MOVE 1 TO WRK-RPT-PTR.
+               STRING "TOTAL ADDED: " DELIMITED BY SIZE
+                       WRK-ADDED-COUNT DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WRK-RPT-PTR
+               END-STRING.
+               WRITE RPT-REG.
+               MOVE SPACES TO RPT-LINE.
+               MOVE 1 TO WRK-RPT-PTR.
+               STRING "TOTAL REMOVED: " DELIMITED BY SIZE
+                       WRK-REMOVED-COUNT DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WRK-RPT-PTR
+               END-STRING.
+               WRITE RPT-REG.
+               MOVE SPACES TO RPT-LINE.
+               MOVE 1 TO WRK-RPT-PTR.
+               STRING "TOTAL CHANGED: " DELIMITED BY SIZE
+                       WRK-CHANGED-COUNT DELIMITED BY SIZE
+                   INTO RPT-LINE
+                   WITH POINTER WRK-RPT-PTR
+               END-STRING.
+               WRITE RPT-REG.
