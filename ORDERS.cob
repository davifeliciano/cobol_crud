@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS ASSIGN TO "ORDERS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS ORDERS-FILE-STATUS
+               RECORD KEY IS ORDERS-KEY.
+
+           SELECT CLIENTS ASSIGN TO "CLIENTS.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTS-FILE-STATUS
+               RECORD KEY IS CLIENTS-KEY
+               ALTERNATE RECORD KEY IS CLIENTS-NAME WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ORDERS.
+       01 ORDERS-REG.
+           05 ORDERS-KEY.
+               10 ORDERS-KEY-NUMBER  PIC 9(8).
+           05 ORDERS-CLIENT-KEY      PIC 9(8).
+           05 ORDERS-DESCRIPTION     PIC X(30).
+           05 ORDERS-AMOUNT          PIC 9(7)V99.
+
+       FD CLIENTS.
+       01 CLIENTS-REG.
+           05 CLIENTS-KEY.
+               10 CLIENTS-KEY-NUMBER   PIC 9(8).
+           05 CLIENTS-NAME             PIC X(16).
+           05 CLIENTS-EMAIL            PIC X(64).
+           05 CLIENTS-STATUS           PIC X(1).
+               88 CLIENTS-ACTIVE       VALUE "A".
+               88 CLIENTS-INACTIVE     VALUE "I".
+
+       WORKING-STORAGE SECTION.
+       77 ORDERS-FILE-STATUS   PIC 99.
+       77 CLIENTS-FILE-STATUS  PIC 99.
+       77 WRK-TITLE            PIC X(16) VALUE "ORDERS SUBSYSTEM".
+       77 WRK-CURRENT-SCR      PIC X(8) VALUE SPACES.
+       77 WRK-MSG              PIC X(32) VALUE SPACES.
+       77 WRK-OPTION           PIC X(1).
+       77 WRK-CURSOR           PIC X(1).
+       77 WRK-CLIENT-FOUND     PIC X(1) VALUE "N".
+
+       SCREEN SECTION.
+           01 SCR.
+               05 CLEAR-SCR.
+                   10 BLANK SCREEN.
+                   10 LINE 01 COLUMN 01 ERASE EOL BACKGROUND-COLOR 2.
+                   10 LINE 01 COLUMN 10 BACKGROUND-COLOR 2
+                       FROM WRK-TITLE.
+                   10 LINE 02 COLUMN 01 ERASE EOL BACKGROUND-COLOR 1.
+                   10 LINE 02 COLUMN 10 BACKGROUND-COLOR 1
+                       FROM WRK-CURRENT-SCR.
+
+           01 MSG.
+               05 LINE 03 COLUMN 01 ERASE EOL.
+               05 LINE 03 COLUMN 30 FOREGROUND-COLOR 4 FROM WRK-MSG.
+               05 LINE 24 COLUMN 01 ERASE EOL.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS Q TO QUIT, ANY OTHER KEY TO REPEAT --->".
+               05 COLUMN PLUS 02 USING WRK-CURSOR AUTO-SKIP.
+
+           01 DELETE-CONFIRM.
+               05 LINE 24 COLUMN 01 VALUE
+                   "PRESS Y TO CONFIRM DELETE --->".
+               05 COLUMN PLUS 02 USING WRK-CURSOR AUTO-SKIP.
+
+           01 MN.
+               05 LINE 04 COLUMN 10 VALUE "1 - CREATE".
+               05 LINE 05 COLUMN 10 VALUE "2 - READ".
+               05 LINE 06 COLUMN 10 VALUE "3 - UPDATE".
+               05 LINE 07 COLUMN 10 VALUE "4 - DELETE".
+               05 LINE 08 COLUMN 10 VALUE "Q - QUIT".
+               05 LINE 09 COLUMN 10 VALUE "INSERT AN OPTION:".
+               05 LINE 09 COLUMN 28 USING WRK-OPTION.
+
+           01 CREATE-SCR.
+               05 KEY-INPUT FOREGROUND-COLOR 2.
+                   10 LINE 04 COLUMN 10 VALUE "ORDER KEY:".
+                   10 COLUMN PLUS 02 PIC 9(8)
+                       USING ORDERS-KEY-NUMBER BLANK WHEN ZEROES.
+               05 DATA-FORM.
+                   10 LINE 05 COLUMN 10 VALUE "CLIENT KEY:".
+                   10 COLUMN PLUS 02 PIC 9(8)
+                       USING ORDERS-CLIENT-KEY BLANK WHEN ZEROES.
+                   10 LINE 06 COLUMN 10 VALUE "DESCRIPTION:".
+                   10 COLUMN PLUS 02 PIC X(30)
+                       USING ORDERS-DESCRIPTION.
+                   10 LINE 07 COLUMN 10 VALUE "AMOUNT:".
+                   10 COLUMN PLUS 02 PIC 9(7)V99
+                       USING ORDERS-AMOUNT BLANK WHEN ZEROES.
+
+       PROCEDURE DIVISION.
+           PERFORM 0000-OPEN-FILE.
+           PERFORM 0100-INIT-SCR.
+           PERFORM 0200-PROCESS-OPTION UNTIL WRK-OPTION = "Q"
+               OR WRK-OPTION = "q".
+           PERFORM 1000-CLOSE-FILE.
+           GOBACK.
+
+           0000-OPEN-FILE.
+               OPEN I-O ORDERS.
+
+               IF ORDERS-FILE-STATUS = 35
+                   OPEN OUTPUT ORDERS
+                   CLOSE ORDERS
+                   OPEN I-O ORDERS
+               END-IF.
+
+               OPEN INPUT CLIENTS.
+
+           1000-CLOSE-FILE.
+               CLOSE ORDERS.
+               CLOSE CLIENTS.
+
+           0100-INIT-SCR.
+               PERFORM CLEAR-MSG.
+               MOVE SPACES TO WRK-CURRENT-SCR WRK-OPTION.
+               DISPLAY SCR.
+               ACCEPT MN.
+
+           0200-PROCESS-OPTION.
+               EVALUATE WRK-OPTION
+                   WHEN 1
+                       PERFORM CREATE-OP
+                   WHEN 2
+                       PERFORM READ-OP
+                   WHEN 3
+                       PERFORM UPDATE-OP
+                   WHEN 4
+                       PERFORM DELETE-OP
+                   WHEN OTHER
+                       MOVE "INVALID OPTION" TO WRK-MSG
+                       ACCEPT MSG
+
+                       IF WRK-CURSOR = "Q" OR WRK-CURSOR = "q"
+                           PERFORM 1000-CLOSE-FILE
+                           GOBACK
+                       ELSE
+                           PERFORM 0100-INIT-SCR
+                       END-IF
+               END-EVALUATE.
+
+           OP-AGAIN-OR-QUIT.
+               IF WRK-CURSOR = "Q" OR WRK-CURSOR = "q"
+                   PERFORM 0100-INIT-SCR
+               ELSE
+                   EVALUATE WRK-OPTION
+                       WHEN 1
+                           PERFORM CREATE-OP
+                       WHEN 2
+                           PERFORM READ-OP
+                       WHEN 3
+                           PERFORM UPDATE-OP
+                       WHEN 4
+                           PERFORM DELETE-OP
+                       WHEN OTHER
+                           PERFORM 0100-INIT-SCR
+                   END-EVALUATE
+               END-IF.
+
+           CLEAR-MSG.
+               MOVE SPACES TO WRK-MSG.
+
+           LOOKUP-CLIENT.
+               MOVE "N" TO WRK-CLIENT-FOUND.
+               MOVE ORDERS-CLIENT-KEY TO CLIENTS-KEY-NUMBER.
+               READ CLIENTS
+                   INVALID KEY
+                       MOVE "N" TO WRK-CLIENT-FOUND
+                   NOT INVALID KEY
+                       IF CLIENTS-ACTIVE
+                           MOVE "Y" TO WRK-CLIENT-FOUND
+                       END-IF
+               END-READ.
+
+           CREATE-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "CREATE" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO ORDERS-REG.
+               DISPLAY SCR.
+               ACCEPT CREATE-SCR.
+
+               IF ORDERS-KEY-NUMBER = ZEROES
+                       OR ORDERS-CLIENT-KEY = ZEROES
+                   MOVE "INSERT ORDER KEY AND CLIENT KEY" TO WRK-MSG
+               ELSE
+                   PERFORM LOOKUP-CLIENT
+
+                   IF WRK-CLIENT-FOUND = "N"
+                       MOVE "CLIENT NOT FOUND" TO WRK-MSG
+                   ELSE
+                       WRITE ORDERS-REG
+                           INVALID KEY
+                               MOVE "CONFLICT" TO WRK-MSG
+                           NOT INVALID KEY
+                               MOVE "CREATED" TO WRK-MSG
+                       END-WRITE
+                   END-IF
+               END-IF.
+
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
+
+           READ-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "READ" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO ORDERS-REG.
+               DISPLAY SCR.
+               ACCEPT KEY-INPUT.
+
+               READ ORDERS
+                   INVALID KEY
+                       MOVE "NOT FOUND" TO WRK-MSG
+                   NOT INVALID KEY
+                       MOVE "SUCCESS" TO WRK-MSG
+                       DISPLAY DATA-FORM
+               END-READ.
+
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
+
+           UPDATE-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "UPDATE" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO ORDERS-REG.
+               DISPLAY SCR.
+               ACCEPT KEY-INPUT.
+
+               READ ORDERS
+                   INVALID KEY
+                       MOVE "NOT FOUND" TO WRK-MSG
+                   NOT INVALID KEY
+                       ACCEPT DATA-FORM
+
+                       IF ORDERS-CLIENT-KEY = ZEROES
+                           MOVE "INSERT CLIENT KEY" TO WRK-MSG
+                       ELSE
+                           PERFORM LOOKUP-CLIENT
+
+                           IF WRK-CLIENT-FOUND = "N"
+                               MOVE "CLIENT NOT FOUND" TO WRK-MSG
+                           ELSE
+                               REWRITE ORDERS-REG
+
+                               IF ORDERS-FILE-STATUS = 0
+                                   MOVE "UPDATED" TO WRK-MSG
+                               ELSE
+                                   MOVE "NOT UPDATED" TO WRK-MSG
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ.
+
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
+
+           DELETE-OP.
+               PERFORM CLEAR-MSG.
+               MOVE "DELETE" TO WRK-CURRENT-SCR.
+               MOVE SPACES TO ORDERS-REG.
+               DISPLAY SCR.
+               ACCEPT KEY-INPUT.
+
+               READ ORDERS
+                   INVALID KEY
+                       MOVE "NOT FOUND" TO WRK-MSG
+                   NOT INVALID KEY
+                       DISPLAY DATA-FORM
+                       ACCEPT DELETE-CONFIRM
+
+                       IF WRK-CURSOR = "Y" OR WRK-CURSOR = "y"
+                           DELETE ORDERS
+                               INVALID KEY
+                                   MOVE "NOT FOUND" TO WRK-MSG
+                               NOT INVALID KEY
+                                   MOVE "DELETED" TO WRK-MSG
+                           END-DELETE
+                       ELSE
+                           MOVE "NOT DELETED" TO WRK-MSG
+                       END-IF
+               END-READ.
+
+               ACCEPT MSG.
+               PERFORM OP-AGAIN-OR-QUIT.
